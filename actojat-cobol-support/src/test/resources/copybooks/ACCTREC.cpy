@@ -0,0 +1,5 @@
+*> Account master record read by SimpleIfThen, one per account.
+ 01 ACCOUNT-RECORD.
+     05 ACCT-ID PIC 9(6).
+     05 ACCT-VALUE PIC 9.
+     05 ACCT-STATUS PIC X.
