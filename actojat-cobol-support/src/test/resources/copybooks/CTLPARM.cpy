@@ -0,0 +1,6 @@
+*> Daily control parameters for SimpleIfThen's threshold check.
+*> CTL-START-VALUE is the low end of the valid domain for an account
+*> value; CTL-LIMIT is the cutoff used in place of the old literal 10.
+ 01 CTL-PARM-RECORD.
+     05 CTL-START-VALUE PIC 9.
+     05 CTL-LIMIT PIC 9(2).
