@@ -0,0 +1,6 @@
+*> Downstream extract record, one per SimpleWhileLoop iteration, handed
+*> off to the reporting/warehouse job.
+ 01 EXTRACT-RECORD.
+     05 XTR-ITERATION PIC 9(5).
+     05 XTR-VERY-VARIABLE PIC 9(5).
+     05 XTR-RUN-DATE PIC X(8).
