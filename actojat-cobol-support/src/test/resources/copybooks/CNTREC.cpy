@@ -0,0 +1,4 @@
+*> Upstream control-total record (trailer/count file) used to reconcile
+*> against SimpleWhileLoop's actual iteration count.
+ 01 CONTROL-COUNT-RECORD.
+     05 CNT-RECORD-COUNT PIC 9(5).
