@@ -0,0 +1,8 @@
+*> Shared audit-trail record, written by both SimpleIfThen and
+*> SimpleWhileLoop so auditors have one durable log of every decision
+*> either program made.
+ 01 AUDIT-LOG-RECORD.
+     05 AUDIT-TIMESTAMP PIC X(26).
+     05 AUDIT-PROGRAM-ID PIC X(15).
+     05 AUDIT-EVENT PIC X(30).
+     05 AUDIT-VALUE PIC 9(5).
