@@ -0,0 +1,11 @@
+*> Checkpoint record for SimpleWhileLoop's restart logic - holds enough
+*> state to resume the PERFORM UNTIL loop without reprocessing.
+*> CKPT-RUN-DATE and CKPT-COMPLETE let a restart tell "resuming an
+*> aborted run of today's file" apart from "starting a fresh file on
+*> a later day" - the checkpoint is only honored when the run date
+*> matches and the prior run never reached a clean completion.
+ 01 CHECKPOINT-RECORD.
+     05 CKPT-RUN-DATE PIC X(8).
+     05 CKPT-COMPLETE PIC X.
+     05 CKPT-VERY-VARIABLE PIC 9(5).
+     05 CKPT-ITERATION-COUNT PIC 9(5).
