@@ -0,0 +1,4 @@
+*> One input transaction consumed per SimpleWhileLoop iteration.
+ 01 TRANSACTION-RECORD.
+     05 TXN-ID PIC 9(6).
+     05 TXN-DATA PIC X(20).
