@@ -1,17 +1,236 @@
  IDENTIFICATION DIVISION.
  PROGRAM-ID. SimpleWhileLoop.
 
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT TRANSACTION-FILE ASSIGN TO "TXNFILE"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-TXN-STATUS.
+     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-AUDIT-STATUS.
+     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CKPT-STATUS.
+     SELECT REPORT-FILE ASSIGN TO "SUMRPT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT EXTRACT-FILE ASSIGN TO "XTRFILE"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-XTR-STATUS.
+     SELECT COUNT-FILE ASSIGN TO "CNTFILE"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CNT-STATUS.
+
  DATA DIVISION.
+ FILE SECTION.
+ FD TRANSACTION-FILE.
+ COPY TXNREC.
+
+ FD AUDIT-FILE.
+ COPY AUDITREC.
+
+ FD CHECKPOINT-FILE.
+ COPY CKPTREC.
+
+ FD REPORT-FILE.
+ 01 REPORT-LINE PIC X(80).
+
+ FD EXTRACT-FILE.
+ COPY XTRCREC.
+
+ FD COUNT-FILE.
+ COPY CNTREC.
+
  WORKING-STORAGE SECTION.
+ 01 WS-TXN-STATUS PIC XX VALUE "00".
+ 01 WS-AUDIT-STATUS PIC XX VALUE "00".
+ 01 WS-TXN-EOF PIC X VALUE "N".
  01 VeryVariable PIC 9(5) VALUE 1.
+ 01 WS-TIMESTAMP PIC X(26).
+ 01 WS-EVENT PIC X(30).
+ 01 WS-AUDIT-VALUE PIC 9(5).
+ 01 WS-CKPT-STATUS PIC XX VALUE "00".
+ 01 WS-CHECKPOINT-INTERVAL PIC 9(2) VALUE 5.
+ 01 WS-ITERATION-COUNT PIC 9(5) VALUE 0.
+ 01 WS-SKIP-COUNT PIC 9(5) VALUE 0.
+ 01 WS-RUN-DATE PIC X(8).
+ 01 WS-CNT-STATUS PIC XX VALUE "00".
+ 01 WS-XTR-STATUS PIC XX VALUE "00".
+ 01 WS-EXPECTED-COUNT PIC 9(5) VALUE 0.
+ 01 WS-RECONCILED PIC X VALUE "Y".
 
  PROCEDURE DIVISION.
  MainProgram.
-      PERFORM DisplayHelloWorld WITH TEST BEFORE
-        UNTIL VeryVariable = 8
-      DISPLAY "ImDone!".
-      STOP RUN.
+     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+     OPEN INPUT TRANSACTION-FILE
+     PERFORM OpenAuditFile
+     PERFORM OpenExtractFile
+     IF WS-TXN-STATUS = "00"
+         PERFORM RestoreCheckpoint
+         PERFORM SkipProcessedTransactions
+         PERFORM DisplayHelloWorld WITH TEST BEFORE
+             UNTIL WS-TXN-EOF = "Y"
+         PERFORM ReconcileControlTotals
+         PERFORM FinalizeCheckpoint
+         DISPLAY "ImDone!"
+         MOVE "ImDone!" TO WS-EVENT
+         MOVE VeryVariable TO WS-AUDIT-VALUE
+         PERFORM WriteAuditRecord
+         PERFORM ProduceSummaryReport
+     ELSE
+         DISPLAY "TXNFILE COULD NOT BE OPENED - STATUS " WS-TXN-STATUS
+         MOVE 8 TO RETURN-CODE
+     END-IF
+     IF WS-TXN-STATUS = "00"
+         CLOSE TRANSACTION-FILE
+     END-IF
+     CLOSE AUDIT-FILE
+     CLOSE EXTRACT-FILE.
+     STOP RUN.
+
+ ReconcileControlTotals.
+     OPEN INPUT COUNT-FILE
+     IF WS-CNT-STATUS = "00"
+         READ COUNT-FILE
+             NOT AT END
+                 MOVE CNT-RECORD-COUNT TO WS-EXPECTED-COUNT
+         END-READ
+         CLOSE COUNT-FILE
+         IF WS-ITERATION-COUNT NOT = WS-EXPECTED-COUNT
+             MOVE "N" TO WS-RECONCILED
+             DISPLAY "CONTROL TOTAL MISMATCH - PROCESSED: "
+                 WS-ITERATION-COUNT " EXPECTED: " WS-EXPECTED-COUNT
+             MOVE "CONTROL TOTAL MISMATCH" TO WS-EVENT
+             MOVE WS-EXPECTED-COUNT TO WS-AUDIT-VALUE
+             PERFORM WriteAuditRecord
+             MOVE 16 TO RETURN-CODE
+         END-IF
+     ELSE
+         MOVE "N" TO WS-RECONCILED
+         DISPLAY "CONTROL TOTAL FILE UNAVAILABLE - RECONCILIATION NOT PERFORMED"
+         MOVE "CONTROL TOTAL FILE MISSING" TO WS-EVENT
+         MOVE WS-ITERATION-COUNT TO WS-AUDIT-VALUE
+         PERFORM WriteAuditRecord
+         MOVE 16 TO RETURN-CODE
+     END-IF.
+
+ ProduceSummaryReport.
+     OPEN OUTPUT REPORT-FILE
+     MOVE SPACES TO REPORT-LINE
+     STRING "SIMPLEWHILELOOP - DAILY SUMMARY REPORT - PAGE 1"
+         DELIMITED BY SIZE INTO REPORT-LINE
+     WRITE REPORT-LINE
+     MOVE SPACES TO REPORT-LINE
+     WRITE REPORT-LINE
+     MOVE SPACES TO REPORT-LINE
+     STRING "RUN DATE:            " WS-RUN-DATE
+         DELIMITED BY SIZE INTO REPORT-LINE
+     WRITE REPORT-LINE
+     MOVE SPACES TO REPORT-LINE
+     STRING "ITERATIONS EXECUTED: " WS-ITERATION-COUNT
+         DELIMITED BY SIZE INTO REPORT-LINE
+     WRITE REPORT-LINE
+     MOVE SPACES TO REPORT-LINE
+     STRING "FINAL VERYVARIABLE:  " VeryVariable
+         DELIMITED BY SIZE INTO REPORT-LINE
+     WRITE REPORT-LINE
+     MOVE SPACES TO REPORT-LINE
+     STRING "CONTROL TOTALS RECONCILED: " WS-RECONCILED
+         DELIMITED BY SIZE INTO REPORT-LINE
+     WRITE REPORT-LINE
+     CLOSE REPORT-FILE.
+
+ OpenAuditFile.
+     OPEN EXTEND AUDIT-FILE
+     IF WS-AUDIT-STATUS = "35"
+         OPEN OUTPUT AUDIT-FILE
+     END-IF.
+
+ OpenExtractFile.
+     OPEN EXTEND EXTRACT-FILE
+     IF WS-XTR-STATUS = "35"
+         OPEN OUTPUT EXTRACT-FILE
+     END-IF.
+
+ RestoreCheckpoint.
+     OPEN INPUT CHECKPOINT-FILE
+     IF WS-CKPT-STATUS = "00"
+         READ CHECKPOINT-FILE
+             NOT AT END
+                 IF CKPT-RUN-DATE = WS-RUN-DATE
+                         AND CKPT-COMPLETE = "N"
+                     MOVE CKPT-VERY-VARIABLE TO VeryVariable
+                     MOVE CKPT-ITERATION-COUNT TO WS-ITERATION-COUNT
+                 END-IF
+         END-READ
+         CLOSE CHECKPOINT-FILE
+     END-IF.
+
+ SkipProcessedTransactions.
+     PERFORM UNTIL WS-SKIP-COUNT >= WS-ITERATION-COUNT
+             OR WS-TXN-EOF = "Y"
+         READ TRANSACTION-FILE
+             AT END
+                 MOVE "Y" TO WS-TXN-EOF
+             NOT AT END
+                 ADD 1 TO WS-SKIP-COUNT
+         END-READ
+     END-PERFORM.
+
+ WriteCheckpoint.
+     MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+     MOVE "N" TO CKPT-COMPLETE
+     MOVE VeryVariable TO CKPT-VERY-VARIABLE
+     MOVE WS-ITERATION-COUNT TO CKPT-ITERATION-COUNT
+     OPEN OUTPUT CHECKPOINT-FILE
+     WRITE CHECKPOINT-RECORD
+     CLOSE CHECKPOINT-FILE.
+
+ FinalizeCheckpoint.
+     MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+     MOVE VeryVariable TO CKPT-VERY-VARIABLE
+     MOVE WS-ITERATION-COUNT TO CKPT-ITERATION-COUNT
+     IF WS-RECONCILED = "Y"
+         MOVE "Y" TO CKPT-COMPLETE
+     ELSE
+         MOVE "N" TO CKPT-COMPLETE
+     END-IF
+     OPEN OUTPUT CHECKPOINT-FILE
+     WRITE CHECKPOINT-RECORD
+     CLOSE CHECKPOINT-FILE.
 
  DisplayHelloWorld.
-      DISPLAY "Rock".
-      DISPLAY "on!".
+     READ TRANSACTION-FILE
+         AT END
+             MOVE "Y" TO WS-TXN-EOF
+         NOT AT END
+             ADD 1 TO VeryVariable
+             ADD 1 TO WS-ITERATION-COUNT
+             DISPLAY "Rock"
+             MOVE "Rock" TO WS-EVENT
+             MOVE VeryVariable TO WS-AUDIT-VALUE
+             PERFORM WriteAuditRecord
+             DISPLAY "on!"
+             MOVE "on!" TO WS-EVENT
+             MOVE VeryVariable TO WS-AUDIT-VALUE
+             PERFORM WriteAuditRecord
+             PERFORM WriteExtractRecord
+             IF FUNCTION MOD(WS-ITERATION-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+                 PERFORM WriteCheckpoint
+             END-IF
+     END-READ.
+
+ WriteExtractRecord.
+     MOVE WS-ITERATION-COUNT TO XTR-ITERATION
+     MOVE VeryVariable TO XTR-VERY-VARIABLE
+     MOVE WS-RUN-DATE TO XTR-RUN-DATE
+     WRITE EXTRACT-RECORD.
+
+ WriteAuditRecord.
+     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+     MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+     MOVE "SimpleWhileLoop" TO AUDIT-PROGRAM-ID
+     MOVE WS-EVENT TO AUDIT-EVENT
+     MOVE WS-AUDIT-VALUE TO AUDIT-VALUE
+     WRITE AUDIT-LOG-RECORD.
