@@ -1,13 +1,116 @@
  IDENTIFICATION DIVISION.
  PROGRAM-ID. SimpleIfThen.
 
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT CTLPARM-FILE ASSIGN TO "CTLPARM"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CTLPARM-STATUS.
+     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-AUDIT-STATUS.
+     SELECT REJECT-FILE ASSIGN TO "REJRPT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT ACCOUNT-FILE ASSIGN TO "ACCTFILE"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS SEQUENTIAL
+         RECORD KEY IS ACCT-ID
+         FILE STATUS IS WS-ACCT-STATUS.
+
  DATA DIVISION.
+ FILE SECTION.
+ FD CTLPARM-FILE.
+ COPY CTLPARM.
+
+ FD AUDIT-FILE.
+ COPY AUDITREC.
+
+ FD REJECT-FILE.
+ 01 REJECT-RECORD PIC X(80).
+
+ FD ACCOUNT-FILE.
+ COPY ACCTREC.
+
  WORKING-STORAGE SECTION.
- 01 n PIC 9 VALUE 5.
+ 01 WS-CTLPARM-STATUS PIC XX VALUE "00".
+ 01 WS-AUDIT-STATUS PIC XX VALUE "00".
+ 01 WS-ACCT-STATUS PIC XX VALUE "00".
+ 01 WS-ACCOUNT-EOF PIC X VALUE "N".
+ 01 WS-LIMIT PIC 9(2) VALUE 10.
+ 01 WS-TIMESTAMP PIC X(26).
 
  PROCEDURE DIVISION.
  MainProgram.
-      IF n < 10 THEN
-        DISPLAY "Yeah"
-      END-IF
-      STOP RUN.
+     PERFORM ReadControlParameters
+     PERFORM OpenAuditFile
+     OPEN OUTPUT REJECT-FILE
+     OPEN INPUT ACCOUNT-FILE
+     IF WS-ACCT-STATUS = "00"
+         PERFORM ProcessAccounts WITH TEST BEFORE
+             UNTIL WS-ACCOUNT-EOF = "Y"
+     ELSE
+         DISPLAY "ACCTFILE COULD NOT BE OPENED - STATUS " WS-ACCT-STATUS
+         MOVE 8 TO RETURN-CODE
+     END-IF
+     CLOSE AUDIT-FILE
+     CLOSE REJECT-FILE
+     IF WS-ACCT-STATUS = "00"
+         CLOSE ACCOUNT-FILE
+     END-IF.
+     STOP RUN.
+
+ ProcessAccounts.
+     READ ACCOUNT-FILE
+         AT END
+             MOVE "Y" TO WS-ACCOUNT-EOF
+         NOT AT END
+             PERFORM ValidateAccount
+     END-READ.
+
+ ValidateAccount.
+     IF ACCT-VALUE NOT NUMERIC
+             OR ACCT-VALUE < CTL-START-VALUE
+         PERFORM WriteRejectRecord
+     ELSE
+         PERFORM EvaluateThreshold
+     END-IF.
+
+ EvaluateThreshold.
+     IF ACCT-VALUE < WS-LIMIT THEN
+         DISPLAY "Yeah"
+         PERFORM WriteAuditRecord
+     END-IF.
+
+ WriteRejectRecord.
+     MOVE SPACES TO REJECT-RECORD
+     STRING "REJECTED: ACCT-ID=" ACCT-ID " VALUE=" ACCT-VALUE
+         " is outside the valid domain"
+         DELIMITED BY SIZE INTO REJECT-RECORD
+     WRITE REJECT-RECORD
+     MOVE 4 TO RETURN-CODE.
+
+ ReadControlParameters.
+     MOVE 0 TO CTL-START-VALUE
+     OPEN INPUT CTLPARM-FILE
+     IF WS-CTLPARM-STATUS = "00"
+         READ CTLPARM-FILE
+             NOT AT END
+                 MOVE CTL-LIMIT TO WS-LIMIT
+         END-READ
+         CLOSE CTLPARM-FILE
+     END-IF.
+
+ OpenAuditFile.
+     OPEN EXTEND AUDIT-FILE
+     IF WS-AUDIT-STATUS = "35"
+         OPEN OUTPUT AUDIT-FILE
+     END-IF.
+
+ WriteAuditRecord.
+     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+     MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+     MOVE "SimpleIfThen" TO AUDIT-PROGRAM-ID
+     MOVE "Yeah" TO AUDIT-EVENT
+     MOVE ACCT-VALUE TO AUDIT-VALUE
+     WRITE AUDIT-LOG-RECORD.
