@@ -0,0 +1,23 @@
+//NIGHTLY  JOB (ACCTG),'NIGHTLY BATCH CHAIN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY BATCH CHAIN FOR SIMPLEIFTHEN AND SIMPLEWHILELOOP.
+//* STEP20 ONLY RUNS WHEN STEP10 COMES BACK CLEAN (RC 0004 OR LESS);
+//* SIMPLEIFTHEN'S REJECT REPORT MEANS PARTIAL SUCCESS, NOT FAILURE.
+//*--------------------------------------------------------------
+//STEP10   EXEC PGM=SIMPIFT
+//CTLPARM  DD   DSN=PROD.CTL.PARM,DISP=SHR
+//ACCTFILE DD   DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//AUDITLOG DD   DSN=PROD.AUDIT.LOG,DISP=MOD
+//REJRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP20   EXEC PGM=SIMPWHL,COND=(4,GT,STEP10)
+//TXNFILE  DD   DSN=PROD.TRANSACTION.DAILY,DISP=SHR
+//CKPTFILE DD   DSN=PROD.CHECKPOINT,DISP=SHR
+//CNTFILE  DD   DSN=PROD.TRANSACTION.COUNT,DISP=SHR
+//XTRFILE  DD   DSN=PROD.EXTRACT.DAILY,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//AUDITLOG DD   DSN=PROD.AUDIT.LOG,DISP=MOD
+//SUMRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
